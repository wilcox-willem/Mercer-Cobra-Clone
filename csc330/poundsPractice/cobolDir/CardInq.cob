@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CardInq.
+
+      *> Interactive single-card lookup: an operator keys in a
+      *> rank/suit, sees what InitCard resolves it to, and can flag
+      *> the pair as a known-bad mapping for CardDemo's ValidateCard
+      *> to reject on sight going forward (see copybooks/BADMAPTBL
+      *> and CardDemo's LoadBadMap/CheckBadMapping).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditOut ASSIGN TO "AUDITOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditOutStatus.
+           SELECT BadMapOut ASSIGN TO "BADMAP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BadMapOutStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AuditOut.
+       COPY AUDITREC.
+
+       FD  BadMapOut.
+       COPY BADMAPREC.
+
+       WORKING-STORAGE SECTION.
+       01 Rank          PIC 99.
+       01 Suit          PIC 9.
+       01 SuitLabel     PIC X.
+       01 Face          PIC XX.
+
+       01 ContinueFlag  PIC X VALUE 'Y'.
+       01 FlagFlag      PIC X.
+       01 BadMapNote    PIC X(30).
+
+       01 ValidFlag     PIC X.
+       01 ReasonText    PIC X(30).
+
+       01 AuditOutStatus  PIC XX.
+       01 BadMapOutStatus PIC XX.
+
+       COPY CARDTBL.
+
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM InitTables
+           PERFORM OpenOutputFiles
+
+           PERFORM UNTIL ContinueFlag NOT = 'Y'
+               PERFORM PromptForCard
+               PERFORM ValidateInput
+               IF ValidFlag = 'Y'
+                   PERFORM InitCard
+                   PERFORM ShowCard
+                   PERFORM AskFlagBad
+               ELSE
+                   DISPLAY 'Not a resolvable rank/suit: ' ReasonText
+               END-IF
+               PERFORM AskContinue
+           END-PERFORM
+
+           CLOSE AuditOut
+           CLOSE BadMapOut
+           STOP RUN.
+
+      *> Both files carry forward across invocations -- AuditOut so
+      *> every InitCard call anywhere stays in one trail, BadMapOut
+      *> so earlier flags aren't lost -- but OPEN EXTEND fails on a
+      *> file that doesn't exist yet, so the first invocation has to
+      *> create each one with OPEN OUTPUT instead.
+       OpenOutputFiles.
+           OPEN EXTEND AuditOut
+           IF AuditOutStatus = '35'
+               OPEN OUTPUT AuditOut
+           END-IF
+
+           OPEN EXTEND BadMapOut
+           IF BadMapOutStatus = '35'
+               OPEN OUTPUT BadMapOut
+           END-IF.
+
+       PromptForCard.
+           DISPLAY 'Enter rank (2-15, 15=joker): '
+           ACCEPT Rank
+           DISPLAY 'Enter suit (0=D 1=C 2=H 3=S 4/5=joker): '
+           ACCEPT Suit.
+
+      *> InitCard's lookup tables only cover rank 2-15/suit 0-5 with
+      *> suit 4/5 (joker) paired with rank 15 -- the same domain
+      *> CardDemo's ValidateCard checks before calling InitCard. Gate
+      *> it here too, since INITCARD.cpy's SEARCH ALL has no AT END
+      *> and would otherwise leave Face/SuitLabel at whatever the
+      *> previous lookup resolved to.
+       ValidateInput.
+           MOVE 'Y' TO ValidFlag
+           MOVE SPACES TO ReasonText
+           MOVE SPACES TO Face
+           MOVE SPACES TO SuitLabel
+           IF Suit > 5
+               MOVE 'N' TO ValidFlag
+               MOVE 'SUIT OUT OF RANGE' TO ReasonText
+           ELSE
+               IF Rank < 2 OR Rank > 15
+                   MOVE 'N' TO ValidFlag
+                   MOVE 'RANK OUT OF RANGE' TO ReasonText
+               ELSE
+                   IF (Suit = 4 OR Suit = 5) AND Rank NOT = 15
+                       MOVE 'N' TO ValidFlag
+                       MOVE 'JOKER SUIT RANK MISMATCH' TO ReasonText
+                   END-IF
+               END-IF
+           END-IF.
+
+       ShowCard.
+           DISPLAY 'Rank ' Rank ' Suit ' Suit ' resolves to: '
+               Face SuitLabel.
+
+       AskFlagBad.
+           DISPLAY 'Flag this rank/suit as a known-bad mapping? '
+               '(Y/N): '
+           ACCEPT FlagFlag
+           IF FlagFlag = 'Y' OR FlagFlag = 'y'
+               DISPLAY 'Reason: '
+               ACCEPT BadMapNote
+               PERFORM WriteBadMap
+           END-IF.
+
+       WriteBadMap.
+           MOVE Rank       TO BMRank
+           MOVE Suit       TO BMSuit
+           MOVE BadMapNote TO BMText
+           WRITE BadMapRecord.
+
+       AskContinue.
+           DISPLAY 'Look up another card? (Y/N): '
+           ACCEPT ContinueFlag.
+
+       COPY INITCARD.
