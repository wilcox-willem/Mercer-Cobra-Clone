@@ -0,0 +1,13 @@
+      *> Per-game-type validation rules loaded from GAMETYPE.DAT by
+      *> LoadGameTypes. Looked up by GameTypeCode (serial SEARCH --
+      *> only a handful of game types are expected, so this doesn't
+      *> need the ASCENDING KEY / SEARCH ALL treatment CARDTBL gets).
+       01  GameRuleCount      PIC 9(2) VALUE ZERO.
+       01  GameRuleTable.
+           05  GameRuleEntry OCCURS 1 TO 10 TIMES
+                   DEPENDING ON GameRuleCount
+                   INDEXED BY GameRuleIdx.
+               10  GTCode        PIC X(8).
+               10  GTMinRank     PIC 99.
+               10  GTMaxRank     PIC 99.
+               10  GTJokers      PIC X.
