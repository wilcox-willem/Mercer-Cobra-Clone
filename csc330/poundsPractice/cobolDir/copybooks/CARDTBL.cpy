@@ -0,0 +1,17 @@
+      *> Rank-to-face and suit-to-label lookup tables for InitCard
+      *> (see copybooks/INITCARD.cpy). Populated once at startup by
+      *> InitTables; looked up by SEARCH ALL, so entries must stay in
+      *> ascending key order.
+       01  RankFaceTable.
+           05  RankFaceEntry OCCURS 14 TIMES
+                   ASCENDING KEY IS RFRank
+                   INDEXED BY RankFaceIdx.
+               10  RFRank       PIC 99.
+               10  RFFace       PIC XX.
+
+       01  SuitLabelTable.
+           05  SuitLabelEntry OCCURS 6 TIMES
+                   ASCENDING KEY IS SLSuit
+                   INDEXED BY SuitLabelIdx.
+               10  SLSuit       PIC 9.
+               10  SLLabel      PIC X.
