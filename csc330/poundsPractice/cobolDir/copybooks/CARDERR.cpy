@@ -0,0 +1,7 @@
+      *> Rejected rank/suit combination, with the reason it failed
+      *> validation, written by CardDemo to CARDERR.
+       01  CardErrRecord.
+           05  CErrRank         PIC 99.
+           05  CErrSuit         PIC 9.
+           05  CErrReason       PIC 9(2).
+           05  CErrText         PIC X(32).
