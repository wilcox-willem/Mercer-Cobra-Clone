@@ -0,0 +1,7 @@
+      *> One operator-flagged known-bad rank/suit mapping. Written by
+      *> CardInq, read back by CardDemo's LoadBadMap into
+      *> copybooks/BADMAPTBL.cpy for ValidateCard to check.
+       01  BadMapRecord.
+           05  BMRank           PIC 99.
+           05  BMSuit           PIC 9.
+           05  BMText           PIC X(30).
