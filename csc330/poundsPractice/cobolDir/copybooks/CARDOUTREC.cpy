@@ -0,0 +1,8 @@
+      *> Resolved card record written by CardDemo to CARDOUT: the
+      *> rank/suit that was read, plus the Face/SuitLabel InitCard
+      *> resolved for it.
+       01  CardOutRecord.
+           05  COutRank         PIC 99.
+           05  COutSuit         PIC 9.
+           05  COutFace         PIC XX.
+           05  COutSuitLabel    PIC X.
