@@ -0,0 +1,7 @@
+      *> One rank/joker rule per supported game type. See GAMETYPE.DAT
+      *> and CardDemo's LoadGameTypes/LookupGameRules.
+       01  GameTypeRecord.
+           05  GTRecCode        PIC X(8).
+           05  GTRecMinRank     PIC 99.
+           05  GTRecMaxRank     PIC 99.
+           05  GTRecJokers      PIC X.
