@@ -0,0 +1,5 @@
+      *> Shared rank/suit card record.
+      *> Written by DeckGen (DECK.DAT) and read by CardDemo (CARDIN).
+       01  CardRecord.
+           05  CardRecRank      PIC 99.
+           05  CardRecSuit      PIC 9.
