@@ -0,0 +1,10 @@
+      *> Operator-flagged known-bad rank/suit mappings, loaded from
+      *> BADMAP.DAT by LoadBadMap and checked by ValidateCard.
+       01  BadMapCount        PIC 9(2) VALUE ZERO.
+       01  BadMapTable.
+           05  BadMapEntry OCCURS 1 TO 20 TIMES
+                   DEPENDING ON BadMapCount
+                   INDEXED BY BadMapIdx.
+               10  BMapRank       PIC 99.
+               10  BMapSuit       PIC 9.
+               10  BMapText       PIC X(30).
