@@ -0,0 +1,74 @@
+      *> Shared card-resolution logic: a table-driven InitCard plus
+      *> the audit-trail write that goes with every call to it. COPY
+      *> this into the PROCEDURE DIVISION of any program that resolves
+      *> a card (CardDemo, CardInq). The including program must also
+      *> COPY CARDTBL into WORKING-STORAGE, declare Rank/Suit/Face/
+      *> SuitLabel (PIC 99/9/XX/X), and declare an AuditOut file
+      *> (COPY AUDITREC) that is already OPEN when InitCard runs.
+       InitTables.
+           MOVE 0 TO SLSuit(1)
+           MOVE "D" TO SLLabel(1)
+           MOVE 1 TO SLSuit(2)
+           MOVE "C" TO SLLabel(2)
+           MOVE 2 TO SLSuit(3)
+           MOVE "H" TO SLLabel(3)
+           MOVE 3 TO SLSuit(4)
+           MOVE "S" TO SLLabel(4)
+           MOVE 4 TO SLSuit(5)
+           MOVE "R" TO SLLabel(5)
+           MOVE 5 TO SLSuit(6)
+           MOVE "B" TO SLLabel(6)
+
+           MOVE 2  TO RFRank(1)
+           MOVE "2" TO RFFace(1)
+           MOVE 3  TO RFRank(2)
+           MOVE "3" TO RFFace(2)
+           MOVE 4  TO RFRank(3)
+           MOVE "4" TO RFFace(3)
+           MOVE 5  TO RFRank(4)
+           MOVE "5" TO RFFace(4)
+           MOVE 6  TO RFRank(5)
+           MOVE "6" TO RFFace(5)
+           MOVE 7  TO RFRank(6)
+           MOVE "7" TO RFFace(6)
+           MOVE 8  TO RFRank(7)
+           MOVE "8" TO RFFace(7)
+           MOVE 9  TO RFRank(8)
+           MOVE "10" TO RFFace(8)
+           MOVE 10 TO RFRank(9)
+           MOVE "J" TO RFFace(9)
+           MOVE 11 TO RFRank(10)
+           MOVE "J" TO RFFace(10)
+           MOVE 12 TO RFRank(11)
+           MOVE "Q" TO RFFace(11)
+           MOVE 13 TO RFRank(12)
+           MOVE "K" TO RFFace(12)
+           MOVE 14 TO RFRank(13)
+           MOVE "A" TO RFFace(13)
+           MOVE 15 TO RFRank(14)
+           MOVE "X" TO RFFace(14).
+
+       InitCard.
+           SEARCH ALL SuitLabelEntry
+               WHEN SLSuit(SuitLabelIdx) = Suit
+                   MOVE SLLabel(SuitLabelIdx) TO SuitLabel
+           END-SEARCH
+
+           SEARCH ALL RankFaceEntry
+               WHEN RFRank(RankFaceIdx) = Rank
+                   MOVE RFFace(RankFaceIdx) TO Face
+           END-SEARCH
+
+           PERFORM WriteAudit.
+
+      *> One record per InitCard call -- when a dispute comes up about
+      *> what a given rank/suit resolved to (rank 10 and 11 both map
+      *> to "J" above), this is what you go back and check.
+       WriteAudit.
+           ACCEPT AudDate FROM DATE YYYYMMDD
+           ACCEPT AudTime FROM TIME
+           MOVE Rank      TO AudRank
+           MOVE Suit      TO AudSuit
+           MOVE Face      TO AudFace
+           MOVE SuitLabel TO AudSuitLabel
+           WRITE AuditRecord.
