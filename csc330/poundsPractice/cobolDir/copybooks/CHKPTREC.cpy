@@ -0,0 +1,5 @@
+      *> Last CARDIN record number successfully processed, so a
+      *> restarted run can skip back over cards already committed
+      *> to CARDOUT/CARDERR/AUDITOUT.
+       01  CheckpointRecord.
+           05  CkptCount        PIC 9(6).
