@@ -0,0 +1,9 @@
+      *> One entry per InitCard invocation: when it ran, the rank/suit
+      *> it was given, and the Face/SuitLabel it resolved to.
+       01  AuditRecord.
+           05  AudDate          PIC 9(8).
+           05  AudTime          PIC 9(8).
+           05  AudRank          PIC 99.
+           05  AudSuit          PIC 9.
+           05  AudFace          PIC XX.
+           05  AudSuitLabel     PIC X.
