@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CardRpt.
+
+      *> Reads a day's CARDOUT (the Rank/Suit/Face/SuitLabel records
+      *> CardDemo produces) and reconciles counts by suit and by rank,
+      *> so a deck that's missing a card or has a duplicate shows up
+      *> without counting by hand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CardOut ASSIGN TO "CARDOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ReptOut ASSIGN TO "REPTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CardOut.
+       COPY CARDOUTREC.
+
+       FD  ReptOut.
+       01  ReptLine             PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  EofFlag              PIC X VALUE 'N'.
+       01  TotalCards           PIC 9(4) VALUE 0.
+
+       01  SuitCounts.
+           05  SuitCountEntry OCCURS 6 TIMES
+                   INDEXED BY SuitIdx     PIC 9(4) VALUE ZERO.
+       01  SuitLabelTable.
+           05  SuitLabelEntry OCCURS 6 TIMES
+                   INDEXED BY SuitLblIdx  PIC X.
+
+       01  RankCounts.
+           05  RankCountEntry OCCURS 14 TIMES
+                   INDEXED BY RankIdx     PIC 9(4) VALUE ZERO.
+       01  RankValue            PIC 99.
+
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM InitSuitLabels
+
+           OPEN INPUT CardOut
+           OPEN OUTPUT ReptOut
+
+           PERFORM TallyCards
+           PERFORM WriteReport
+
+           CLOSE CardOut
+           CLOSE ReptOut
+           STOP RUN.
+
+       InitSuitLabels.
+           MOVE "D" TO SuitLabelEntry(1)
+           MOVE "C" TO SuitLabelEntry(2)
+           MOVE "H" TO SuitLabelEntry(3)
+           MOVE "S" TO SuitLabelEntry(4)
+           MOVE "R" TO SuitLabelEntry(5)
+           MOVE "B" TO SuitLabelEntry(6).
+
+       TallyCards.
+           PERFORM ReadNextOut
+           PERFORM UNTIL EofFlag = 'Y'
+               ADD 1 TO SuitCountEntry(COutSuit + 1)
+               ADD 1 TO RankCountEntry(COutRank - 1)
+               ADD 1 TO TotalCards
+               PERFORM ReadNextOut
+           END-PERFORM.
+
+       ReadNextOut.
+           READ CardOut
+               AT END MOVE 'Y' TO EofFlag
+           END-READ.
+
+       WriteReport.
+           DISPLAY 'Suit/rank reconciliation -- ' TotalCards
+               ' cards'
+           MOVE 'Suit/rank reconciliation report' TO ReptLine
+           WRITE ReptLine
+
+           PERFORM VARYING SuitIdx FROM 1 BY 1 UNTIL SuitIdx > 6
+               DISPLAY '  Suit ' SuitLabelEntry(SuitIdx) ': '
+                   SuitCountEntry(SuitIdx)
+               MOVE SPACES TO ReptLine
+               STRING 'SUIT ' SuitLabelEntry(SuitIdx) ' '
+                   SuitCountEntry(SuitIdx) INTO ReptLine
+               WRITE ReptLine
+           END-PERFORM
+
+           PERFORM VARYING RankIdx FROM 1 BY 1 UNTIL RankIdx > 14
+               COMPUTE RankValue = RankIdx + 1
+               DISPLAY '  Rank ' RankValue ': ' RankCountEntry(RankIdx)
+               MOVE SPACES TO ReptLine
+               STRING 'RANK ' RankValue ' ' RankCountEntry(RankIdx)
+                   INTO ReptLine
+               WRITE ReptLine
+           END-PERFORM.
