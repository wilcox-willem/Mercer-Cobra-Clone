@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DeckGen.
+
+      *> Builds a full 54-card deck (the 52 standard cards plus the
+      *> two joker suit codes InitCard already recognizes, 4/5 at
+      *> rank 15), shuffles it, and writes the result to DECK.DAT as
+      *> RANK/SUIT pairs for CardDemo to read via CARDIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DeckOut ASSIGN TO "DECK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DeckOut.
+       COPY CARDREC.
+
+       WORKING-STORAGE SECTION.
+       01  DeckSize         PIC 9(2) VALUE 54.
+       01  DeckTable.
+           05  DeckEntry OCCURS 54 TIMES INDEXED BY DeckIdx.
+               10  DeckRank     PIC 99.
+               10  DeckSuit     PIC 9.
+       01  BuildRank        PIC 99.
+       01  BuildSuit        PIC 9.
+       01  ShuffleCtr       PIC 9(2).
+       01  SwapWith         PIC 9(2).
+       01  RandomSeed       PIC 9(8).
+       01  TempRank         PIC 99.
+       01  TempSuit         PIC 9.
+       01  RangeLimit       PIC 9(2).
+
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM BuildDeck
+           PERFORM ShuffleDeck
+           PERFORM WriteDeck
+           DISPLAY 'DeckGen: wrote ' DeckSize ' cards to DECK.DAT'
+           STOP RUN.
+
+       BuildDeck.
+      *> 52 standard cards: ranks 2-14 across suits 0-3.
+           SET DeckIdx TO 1
+           PERFORM VARYING BuildSuit FROM 0 BY 1 UNTIL BuildSuit > 3
+               PERFORM VARYING BuildRank FROM 2 BY 1
+                       UNTIL BuildRank > 14
+                   MOVE BuildRank TO DeckRank(DeckIdx)
+                   MOVE BuildSuit TO DeckSuit(DeckIdx)
+                   SET DeckIdx UP BY 1
+               END-PERFORM
+           END-PERFORM
+      *> Two jokers, suit 4 ("R") and suit 5 ("B"), rank 15.
+           MOVE 15 TO DeckRank(DeckIdx)
+           MOVE 4  TO DeckSuit(DeckIdx)
+           SET DeckIdx UP BY 1
+           MOVE 15 TO DeckRank(DeckIdx)
+           MOVE 5  TO DeckSuit(DeckIdx).
+
+       ShuffleDeck.
+      *> Fisher-Yates, seeded once from the time of day so each run
+      *> produces a different shuffle.
+           ACCEPT RandomSeed FROM TIME
+           COMPUTE SwapWith = FUNCTION RANDOM(RandomSeed) * 1000
+           PERFORM VARYING ShuffleCtr FROM DeckSize BY -1
+                   UNTIL ShuffleCtr < 2
+               MOVE ShuffleCtr TO RangeLimit
+               COMPUTE RandomSeed = FUNCTION RANDOM * 1000000
+               COMPUTE SwapWith = FUNCTION MOD(RandomSeed, RangeLimit)
+               ADD 1 TO SwapWith
+               MOVE DeckRank(ShuffleCtr) TO TempRank
+               MOVE DeckSuit(ShuffleCtr) TO TempSuit
+               MOVE DeckRank(SwapWith)   TO DeckRank(ShuffleCtr)
+               MOVE DeckSuit(SwapWith)   TO DeckSuit(ShuffleCtr)
+               MOVE TempRank TO DeckRank(SwapWith)
+               MOVE TempSuit TO DeckSuit(SwapWith)
+           END-PERFORM.
+
+       WriteDeck.
+           OPEN OUTPUT DeckOut
+           PERFORM VARYING DeckIdx FROM 1 BY 1 UNTIL DeckIdx > DeckSize
+               MOVE DeckRank(DeckIdx) TO CardRecRank
+               MOVE DeckSuit(DeckIdx) TO CardRecSuit
+               WRITE CardRecord
+           END-PERFORM
+           CLOSE DeckOut.
