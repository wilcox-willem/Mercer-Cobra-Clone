@@ -1,63 +1,427 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CardDemo.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CardIn ASSIGN TO "CARDIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CardOut ASSIGN TO "CARDOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CardOutStatus.
+           SELECT CardErr ASSIGN TO "CARDERR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CardErrStatus.
+           SELECT AuditOut ASSIGN TO "AUDITOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditOutStatus.
+           SELECT OPTIONAL CkptFile ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CkptFileStatus.
+           SELECT OPTIONAL GameTypeFile ASSIGN TO "GAMETYPE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL BadMapFile ASSIGN TO "BADMAP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CardIn.
+       COPY CARDREC.
+
+       FD  CardOut.
+       COPY CARDOUTREC.
+
+       FD  CardErr.
+       COPY CARDERR.
+
+       FD  AuditOut.
+       COPY AUDITREC.
+
+       FD  CkptFile.
+       COPY CHKPTREC.
+
+       FD  GameTypeFile.
+       COPY GAMETYPEREC.
+
+       FD  BadMapFile.
+       COPY BADMAPREC.
+
        WORKING-STORAGE SECTION.
-       01 Rank          PIC 9.
+       01 Rank          PIC 99.
        01 Suit          PIC 9.
        01 SuitLabel     PIC X.
-       01 Face          PIC X.
-       
+       01 Face          PIC XX.
+       01 EofFlag       PIC X VALUE 'N'.
+
+       01 HasPrevCard   PIC X VALUE 'N'.
+       01 PrevRank      PIC 99.
+       01 PrevSuit      PIC 9.
+
+       01 Card1Rank     PIC 99.
+       01 Card1Suit     PIC 9.
+       01 Card2Rank     PIC 99.
+       01 Card2Suit     PIC 9.
+       01 Winner        PIC X(5).
+       01 Margin        PIC 99.
+
+       01 ValidFlag     PIC X.
+       01 ReasonCode    PIC 9(2).
+       01 ReasonText    PIC X(32).
+
+       01 CommandLine       PIC X(40) VALUE SPACES.
+       01 RestartParm       PIC X(8)  VALUE SPACES.
+       01 RestartMode       PIC X     VALUE 'N'.
+       01 SkipCount         PIC 9(6)  VALUE ZERO.
+       01 SkipCtr           PIC 9(6)  VALUE ZERO.
+       01 RecordsProcessed  PIC 9(6)  VALUE ZERO.
+      *> Checkpointing after every record (rather than every N) is
+      *> what makes RESTART safe against an abend anywhere in the
+      *> run -- a wider interval would let a restart re-append
+      *> records already committed to CARDOUT/CARDERR/AUDITOUT since
+      *> the last checkpoint.
+       01 CheckpointEvery   PIC 9(4)  VALUE 1.
+
+       01 GameTypeParm      PIC X(8)  VALUE SPACES.
+       01 GameTypeCode      PIC X(8)  VALUE 'STD'.
+       01 GameTypeEof       PIC X     VALUE 'N'.
+       01 EffMinRank        PIC 99    VALUE 2.
+       01 EffMaxRank        PIC 99    VALUE 15.
+       01 EffJokersOK       PIC X     VALUE 'Y'.
+
+       01 BadMapEof         PIC X     VALUE 'N'.
+       01 GameRuleOverflow  PIC X     VALUE 'N'.
+       01 BadMapOverflow    PIC X     VALUE 'N'.
+
+       01 CardOutStatus     PIC XX.
+       01 CardErrStatus     PIC XX.
+       01 AuditOutStatus    PIC XX.
+       01 CkptFileStatus    PIC XX.
+
+       COPY CARDTBL.
+       COPY GAMETBL.
+       COPY BADMAPTBL.
+
        PROCEDURE DIVISION.
-           MOVE 10 TO Rank
-           MOVE 2 TO Suit
-       
-           PERFORM InitCard
-           PERFORM ToString
-           PERFORM Compare
-       
-           DISPLAY 'Card: ' Rank Suit ' - ' Face SuitLabel
+       Main.
+      *> Command line is [RESTART] [game-type], either one optional
+      *> and in either position -- "CardDemo EUCHRE" and
+      *> "CardDemo RESTART EUCHRE" both set the game type.
+           ACCEPT CommandLine FROM COMMAND-LINE
+           UNSTRING CommandLine DELIMITED BY SPACE
+               INTO RestartParm GameTypeParm
+           END-UNSTRING
+
+           IF RestartParm = 'RESTART'
+               MOVE 'Y' TO RestartMode
+               PERFORM ReadCheckpoint
+           ELSE
+               IF RestartParm NOT = SPACES
+                   MOVE RestartParm TO GameTypeCode
+               END-IF
+           END-IF
+           IF GameTypeParm NOT = SPACES
+               MOVE GameTypeParm TO GameTypeCode
+           END-IF
+
+           PERFORM InitTables
+           PERFORM LoadGameTypes
+           PERFORM LookupGameRules
+           PERFORM LoadBadMap
+
+           OPEN INPUT CardIn
+           IF RestartMode = 'Y'
+               OPEN EXTEND CardOut
+               IF CardOutStatus = '35'
+                   OPEN OUTPUT CardOut
+               END-IF
+               OPEN EXTEND CardErr
+               IF CardErrStatus = '35'
+                   OPEN OUTPUT CardErr
+               END-IF
+               OPEN EXTEND AuditOut
+               IF AuditOutStatus = '35'
+                   OPEN OUTPUT AuditOut
+               END-IF
+               PERFORM SkipProcessedRecords
+           ELSE
+               OPEN OUTPUT CardOut
+               OPEN OUTPUT CardErr
+               OPEN OUTPUT AuditOut
+           END-IF
+
+           PERFORM ReadNextCard
+           PERFORM UNTIL EofFlag = 'Y'
+               PERFORM ValidateCard
+               IF ValidFlag = 'Y'
+                   PERFORM InitCard
+                   PERFORM ToString
+                   PERFORM WriteCardOut
+
+                   DISPLAY 'Card: ' Rank Suit ' - ' Face SuitLabel
+
+                   IF HasPrevCard = 'Y'
+                       PERFORM Compare
+                   END-IF
+                   PERFORM SavePrevCard
+               ELSE
+                   PERFORM WriteCardErr
+               END-IF
+               ADD 1 TO RecordsProcessed
+               PERFORM MaybeWriteCheckpoint
+               PERFORM ReadNextCard
+           END-PERFORM
+
+           PERFORM WriteCheckpoint
+
+           CLOSE CardIn
+           CLOSE CardOut
+           CLOSE CardErr
+           CLOSE AuditOut
            STOP RUN.
-       
-       InitCard.
-           *> Assign suit string
-           IF suit = 0 MOVE "D" TO SuitLabel
-           ELSE IF suit = 1 MOVE "C" TO SuitLabel
-           ELSE IF suit = 2 MOVE "H" TO SuitLabel
-           ELSE IF suit = 3 MOVE "S" TO SuitLabel
-           ELSE IF suit = 4 MOVE "R" TO SuitLabel
-           ELSE IF suit = 5 MOVE "B" TO SuitLabel
-        
-           *> Assign rank string
-           IF rank = 2 MOVE "2" TO Face
-           ELSE IF rank = 3 MOVE "3" TO Face
-           ELSE IF rank = 4 MOVE "4" TO Face
-           ELSE IF rank = 5 MOVE "5" TO Face
-           ELSE IF rank = 6 MOVE "6" TO Face
-           ELSE IF rank = 7 MOVE "7" TO Face
-           ELSE IF rank = 8 MOVE "8" TO Face
-           ELSE IF rank = 9 MOVE "10" TO Face
-           ELSE IF rank = 10 MOVE "J" TO Face
-           ELSE IF rank = 11 MOVE "J" TO Face
-           ELSE IF rank = 12 MOVE "Q" TO Face
-           ELSE IF rank = 13 MOVE "K" TO Face
-           ELSE IF rank = 14 MOVE "A" TO Face
-           ELSE IF rank = 15 MOVE "X" TO Face.
-       
+
+      *> RESTART on the command line resumes a prior run: skip back
+      *> over the CARDIN records the checkpoint says are already
+      *> reflected in CARDOUT/CARDERR/AUDITOUT, and append rather
+      *> than recreate those three files. The comparison lost at the
+      *> restart boundary (the record right before the skip point is
+      *> no longer "the previous card") is an accepted gap -- a
+      *> restarted run is about not redoing committed work, not about
+      *> reproducing every Compare from the original run.
+      *>
+      *> CHKPT.DAT may not exist at all -- RESTART given before any
+      *> checkpoint was ever written (a crash in the first batch, or
+      *> a first-ever restart attempt) -- in which case there is
+      *> nothing committed yet and SkipCount stays zero rather than
+      *> failing the run.
+       ReadCheckpoint.
+           MOVE 0 TO SkipCount
+           OPEN INPUT CkptFile
+           IF CkptFileStatus = '00' OR CkptFileStatus = '05'
+               READ CkptFile
+                   AT END
+                       MOVE 0 TO SkipCount
+                   NOT AT END
+                       MOVE CkptCount TO SkipCount
+               END-READ
+           END-IF
+           CLOSE CkptFile.
+
+       SkipProcessedRecords.
+           PERFORM VARYING SkipCtr FROM 1 BY 1
+                   UNTIL SkipCtr > SkipCount
+               READ CardIn
+                   AT END
+                       MOVE 'Y' TO EofFlag
+               END-READ
+           END-PERFORM
+           MOVE SkipCount TO RecordsProcessed.
+
+       MaybeWriteCheckpoint.
+           IF FUNCTION MOD(RecordsProcessed, CheckpointEvery) = 0
+               PERFORM WriteCheckpoint
+           END-IF.
+
+       WriteCheckpoint.
+           OPEN OUTPUT CkptFile
+           MOVE RecordsProcessed TO CkptCount
+           WRITE CheckpointRecord
+           CLOSE CkptFile.
+
+       ReadNextCard.
+           READ CardIn
+               AT END
+                   MOVE 'Y' TO EofFlag
+               NOT AT END
+                   MOVE CardRecRank TO Rank
+                   MOVE CardRecSuit TO Suit
+           END-READ.
+
+       WriteCardOut.
+           MOVE Rank      TO COutRank
+           MOVE Suit      TO COutSuit
+           MOVE Face      TO COutFace
+           MOVE SuitLabel TO COutSuitLabel
+           WRITE CardOutRecord.
+
+      *> Loads the rank/joker rules for every game type GAMETYPE.DAT
+      *> defines. The file is optional -- if it is missing, or does
+      *> not define the requested game type, LookupGameRules falls
+      *> back to the standard full-deck range set up above.
+       LoadGameTypes.
+           MOVE 0 TO GameRuleCount
+           MOVE 'N' TO GameTypeEof
+           OPEN INPUT GameTypeFile
+           PERFORM UNTIL GameTypeEof = 'Y'
+               READ GameTypeFile
+                   AT END
+                       MOVE 'Y' TO GameTypeEof
+                   NOT AT END
+                       IF GameRuleCount < 10
+                           ADD 1 TO GameRuleCount
+                           MOVE GTRecCode    TO GTCode(GameRuleCount)
+                           MOVE GTRecMinRank
+                               TO GTMinRank(GameRuleCount)
+                           MOVE GTRecMaxRank
+                               TO GTMaxRank(GameRuleCount)
+                           MOVE GTRecJokers
+                               TO GTJokers(GameRuleCount)
+                       ELSE
+                           IF GameRuleOverflow NOT = 'Y'
+                               DISPLAY 'GAMETYPE.DAT has more than '
+                                   '10 game types -- ignoring '
+                                   'the rest'
+                               MOVE 'Y' TO GameRuleOverflow
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE GameTypeFile.
+
+       LookupGameRules.
+           MOVE 2   TO EffMinRank
+           MOVE 15  TO EffMaxRank
+           MOVE 'Y' TO EffJokersOK
+           IF GameRuleCount > 0
+               SET GameRuleIdx TO 1
+               SEARCH GameRuleEntry
+                   AT END
+                       CONTINUE
+                   WHEN GTCode(GameRuleIdx) = GameTypeCode
+                       MOVE GTMinRank(GameRuleIdx) TO EffMinRank
+                       MOVE GTMaxRank(GameRuleIdx) TO EffMaxRank
+                       MOVE GTJokers(GameRuleIdx)  TO EffJokersOK
+               END-SEARCH
+           END-IF.
+
+      *> Loads the operator-flagged known-bad rank/suit mappings
+      *> CardInq has written to BADMAP.DAT, if any, so ValidateCard
+      *> can reject them the same way it rejects an out-of-range
+      *> rank or suit.
+       LoadBadMap.
+           MOVE 0 TO BadMapCount
+           MOVE 'N' TO BadMapEof
+           OPEN INPUT BadMapFile
+           PERFORM UNTIL BadMapEof = 'Y'
+               READ BadMapFile
+                   AT END
+                       MOVE 'Y' TO BadMapEof
+                   NOT AT END
+                       IF BadMapCount < 20
+                           ADD 1 TO BadMapCount
+                           MOVE BMRank TO BMapRank(BadMapCount)
+                           MOVE BMSuit TO BMapSuit(BadMapCount)
+                           MOVE BMText TO BMapText(BadMapCount)
+                       ELSE
+                           IF BadMapOverflow NOT = 'Y'
+                               DISPLAY 'BADMAP.DAT has more than '
+                                   '20 flagged mappings -- ignoring '
+                                   'the rest'
+                               MOVE 'Y' TO BadMapOverflow
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BadMapFile.
+
+       CheckBadMapping.
+           IF BadMapCount > 0
+               SET BadMapIdx TO 1
+               SEARCH BadMapEntry
+                   AT END
+                       CONTINUE
+                   WHEN BMapRank(BadMapIdx) = Rank
+                           AND BMapSuit(BadMapIdx) = Suit
+                       MOVE 'N' TO ValidFlag
+                       MOVE 5 TO ReasonCode
+                       MOVE 'OPERATOR FLAGGED BAD MAPPING'
+                           TO ReasonText
+               END-SEARCH
+           END-IF.
+
+      *> Rejects rank/suit combinations InitCard has no sensible
+      *> mapping for, against the current game type's rules
+      *> (EffMinRank/EffMaxRank/EffJokersOK, set by LookupGameRules):
+      *> an out-of-range suit, a joker suit code (4/5) in a game that
+      *> doesn't use jokers, an out-of-range rank, or a joker suit
+      *> paired with a rank other than the joker rank (15).
+       ValidateCard.
+           MOVE 'Y' TO ValidFlag
+           MOVE 0 TO ReasonCode
+           MOVE SPACES TO ReasonText
+           IF Suit > 5
+               MOVE 'N' TO ValidFlag
+               MOVE 1 TO ReasonCode
+               MOVE 'SUIT OUT OF RANGE' TO ReasonText
+           ELSE
+               IF (Suit = 4 OR Suit = 5) AND EffJokersOK NOT = 'Y'
+                   MOVE 'N' TO ValidFlag
+                   MOVE 4 TO ReasonCode
+                   MOVE 'JOKERS NOT VALID FOR GAME TYPE' TO ReasonText
+               ELSE
+                   IF Rank < EffMinRank OR Rank > EffMaxRank
+                       MOVE 'N' TO ValidFlag
+                       MOVE 2 TO ReasonCode
+                       MOVE 'RANK OUT OF RANGE FOR GAME TYPE'
+                           TO ReasonText
+                   ELSE
+                       IF (Suit = 4 OR Suit = 5) AND Rank NOT = 15
+                           MOVE 'N' TO ValidFlag
+                           MOVE 3 TO ReasonCode
+                           MOVE 'JOKER SUIT RANK MISMATCH'
+                               TO ReasonText
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF ValidFlag = 'Y'
+               PERFORM CheckBadMapping
+           END-IF.
+
+       WriteCardErr.
+           MOVE Rank       TO CErrRank
+           MOVE Suit       TO CErrSuit
+           MOVE ReasonCode TO CErrReason
+           MOVE ReasonText TO CErrText
+           WRITE CardErrRecord
+           DISPLAY 'Rejected card: ' Rank Suit ' - ' ReasonText.
+
+       COPY INITCARD.
+
        ToString.
            IF Face = SPACES
                DISPLAY Rank SuitLabel
            ELSE
                DISPLAY Face SuitLabel.
-       
+
+       SavePrevCard.
+           MOVE Rank TO PrevRank
+           MOVE Suit TO PrevSuit
+           MOVE 'Y'  TO HasPrevCard.
+
+      *> Compares the previous card read against the one just
+      *> resolved, on InitCard's 2-15 rank scale (9 values "10" and
+      *> up stand in for the face cards, 15 for the joker).
        Compare.
-           MOVE 8 TO Rank
-           MOVE 1 TO Suit
-       
-           DISPLAY 'Comparing with another card: ' Rank Suit
-       
-           MOVE 7 TO Rank
-           MOVE 1 TO Suit
-       
-           DISPLAY 'Result of comparison: ' Rank Suit.
-       
\ No newline at end of file
+           MOVE PrevRank TO Card1Rank
+           MOVE PrevSuit TO Card1Suit
+           MOVE Rank     TO Card2Rank
+           MOVE Suit     TO Card2Suit
+
+           IF Card1Rank > Card2Rank
+               MOVE 'CARD1' TO Winner
+               COMPUTE Margin = Card1Rank - Card2Rank
+           ELSE
+               IF Card1Rank < Card2Rank
+                   MOVE 'CARD2' TO Winner
+                   COMPUTE Margin = Card2Rank - Card1Rank
+               ELSE
+                   MOVE 'TIE' TO Winner
+                   MOVE 0 TO Margin
+               END-IF
+           END-IF
+
+           DISPLAY 'Comparing with another card: '
+               Card1Rank Card1Suit ' vs ' Card2Rank Card2Suit
+           DISPLAY 'Result of comparison: ' Winner
+               ' margin ' Margin.
